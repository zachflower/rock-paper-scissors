@@ -0,0 +1,7 @@
+      *> PLAYER-MASTER-RECORD - one row per badge number.
+      *> Keyed by PM-BADGE. Updated after every resolved call.
+           05 PM-BADGE PIC 9(6).
+           05 PM-WINS PIC 9(6).
+           05 PM-LOSSES PIC 9(6).
+           05 PM-DRAWS PIC 9(6).
+           05 PM-LAST-PLAYED PIC X(8).
