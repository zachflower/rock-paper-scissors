@@ -0,0 +1,8 @@
+      *> OUTCOME-CODES - numeric choice/result codes populated
+      *> alongside RESULTADO so downstream systems (e.g. scheduling)
+      *> can consume a JOKENPO outcome without parsing display text.
+      *> Choice codes: 1=Rock 2=Scissors 3=Papper. Result codes:
+      *> 1=Win 2=Loss 3=Draw 9=Invalid input (rejected transaction).
+           05 OC-PLAYER-CHOICE-CODE PIC 9.
+           05 OC-PC-CHOICE-CODE PIC 9.
+           05 OC-RESULT-CODE PIC 9.
