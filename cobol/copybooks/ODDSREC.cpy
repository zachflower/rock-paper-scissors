@@ -0,0 +1,8 @@
+      *> ODDS-RECORD - optional control file overriding the fair
+      *> 1/3 split on the computer's pick. Percentages must total 100;
+      *> absent file or a bad total falls back to a fair split.
+           05 ODDS-ROCK-PCT PIC 9(3).
+           05 FILLER PIC X.
+           05 ODDS-SCI-PCT PIC 9(3).
+           05 FILLER PIC X.
+           05 ODDS-PAP-PCT PIC 9(3).
