@@ -0,0 +1,32 @@
+      *> GAME-LOG-RECORD - one line per resolved JOKENPO call.
+      *> Shared by JOKENPO, JOKEBAT and JOKERPT - keep in sync.
+           05 LOG-TIMESTAMP PIC X(14).
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-BADGE PIC X(6).
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-PLAYER PIC A(10).
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-PC PIC A(10).
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-RESULTADO PIC A(20).
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-REJECTS PIC 9(2).
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-SEED PIC 9(5).
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-PLAYER-CODE PIC 9.
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-PC-CODE PIC 9.
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-RESULT-CODE PIC 9.
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-ODDS-ROCK PIC 9(3).
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-ODDS-SCI PIC 9(3).
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-ODDS-PAP PIC 9(3).
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-REC-TYPE PIC X.
+      *>     S = single game, R = one round of a tournament (not
+      *>     independently scored - see LOG-REC-TYPE F),
+      *>     F = tournament final/decisive summary record.
