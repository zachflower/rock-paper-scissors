@@ -0,0 +1,389 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOKEBAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TXN-IN-FILE ASSIGN TO "TXNIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL TXN-OUT-FILE ASSIGN TO "TXNOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL GAME-LOG-FILE ASSIGN TO "GAMELOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PLAYER-MASTER-FILE ASSIGN TO "PLAYERM.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS PM-REL-KEY
+               FILE STATUS IS WS-PM-STATUS.
+           SELECT OPTIONAL ODDS-FILE ASSIGN TO "ODDS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ODDS-STATUS.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "JOKEBAT.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TXN-IN-FILE.
+       01 TXN-IN-RECORD.
+           05 TXN-BADGE PIC 9(6).
+           05 FILLER PIC X.
+           05 TXN-PLAYER PIC A(10).
+           05 FILLER PIC X.
+           05 TXN-SEED-FLAG PIC X.
+               88 TXN-SEED-OVERRIDE VALUE "Y".
+           05 FILLER PIC X.
+           05 TXN-SEED-IN PIC 9(5).
+       FD  TXN-OUT-FILE.
+       01 TXN-OUT-RECORD.
+           COPY GAMELOGR
+               REPLACING ==LOG-TIMESTAMP== BY ==TXN-TIMESTAMP==
+                         ==LOG-BADGE==     BY ==TXN-BADGE==
+                         ==LOG-PLAYER==    BY ==TXN-PLAYER==
+                         ==LOG-PC==        BY ==TXN-PC==
+                         ==LOG-RESULTADO== BY ==TXN-RESULTADO==
+                         ==LOG-REJECTS==   BY ==TXN-REJECTS==
+                         ==LOG-SEED==      BY ==TXN-SEED==
+                         ==LOG-PLAYER-CODE== BY ==TXN-PLAYER-CODE==
+                         ==LOG-PC-CODE==     BY ==TXN-PC-CODE==
+                         ==LOG-RESULT-CODE== BY ==TXN-RESULT-CODE==
+                         ==LOG-ODDS-ROCK==  BY ==TXN-ODDS-ROCK==
+                         ==LOG-ODDS-SCI==   BY ==TXN-ODDS-SCI==
+                         ==LOG-ODDS-PAP==   BY ==TXN-ODDS-PAP==
+                         ==LOG-REC-TYPE==   BY ==TXN-REC-TYPE==.
+       FD  GAME-LOG-FILE.
+       01 GAME-LOG-RECORD.
+           COPY GAMELOGR.
+       FD  PLAYER-MASTER-FILE.
+       01 PLAYER-MASTER-RECORD.
+           COPY PLAYERMR.
+       FD  ODDS-FILE.
+       01 ODDS-RECORD.
+           COPY ODDSREC.
+       FD  CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-TXN-COUNT PIC 9(8).
+       WORKING-STORAGE SECTION.
+           01 WS-PM-STATUS PIC XX.
+           01 WS-ODDS-STATUS PIC XX.
+           01 PM-REL-KEY PIC 9(6).
+      *> PLAYER-MASTER-FILE is keyed by this hashed/probed slot, not
+      *> by the raw badge number - see FIND-PM-SLOT. WS-PM-TABLE-SIZE
+      *> bounds PLAYERM.DAT to a fixed size regardless of how large or
+      *> sparse real badge numbers are (GnuCOBOL zero-fills every
+      *> relative slot up to the highest one ever written, so keying
+      *> directly off the badge made the file size track the badge
+      *> value instead of the number of distinct badges played).
+           01 WS-PM-TABLE-SIZE PIC 9(6) VALUE 99991.
+           01 WS-PM-SLOT PIC 9(6).
+           01 WS-PM-PROBE-COUNT PIC 9(6).
+           01 WS-PM-FOUND PIC X VALUE "N".
+               88 PM-SLOT-FOUND VALUE "Y".
+           01 BADGE-NUM PIC 9(6).
+           01 RAND-NUM PIC 9(2).
+           01 PLAYER PIC A(10).
+           01 PC PIC A(10).
+           01 ROCK PIC A(8) VALUE "Rock".
+           01 SCISSORS PIC A(8) VALUE "Scissors".
+           01 PAPPER PIC A(8) VALUE "Papper".
+           01 CHOICE-INDEX PIC 9.
+           01 CHOICES.
+               05 CHOICE PIC A(8) OCCURS 3 TIMES.
+           01 WS-TIME-NOW PIC 9(8).
+           01 WS-TIME-FRAC PIC 9(4).
+           01 SEED-VALUE PIC 9(5).
+           01 RESULTADO PIC A(20) VALUE "You lost ".
+           01 WS-CURRENT-DATE PIC X(21).
+           01 WS-TIMESTAMP PIC X(14).
+           01 WS-EOF PIC X VALUE "N".
+               88 END-OF-TXN-IN VALUE "Y".
+           01 WS-REJECT-COUNT PIC 9(2) VALUE 0.
+           01 OUTCOME-CODES.
+               COPY OUTCOME.
+           01 WS-CHOICE-IDX PIC 9.
+           01 WS-CKPT-STATUS PIC XX.
+           01 WS-RESUME-COUNT PIC 9(8) VALUE 0.
+           01 WS-TXN-COUNT PIC 9(8) VALUE 0.
+           01 WS-PLAYER-OUT PIC A(10).
+           01 WS-PC-OUT PIC A(10).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE ROCK TO CHOICE(1).
+           MOVE SCISSORS TO CHOICE(2).
+           MOVE PAPPER TO CHOICE(3).
+           PERFORM LOAD-ODDS.
+           PERFORM LOAD-CHECKPOINT.
+
+           OPEN INPUT TXN-IN-FILE.
+           OPEN EXTEND TXN-OUT-FILE.
+           OPEN EXTEND GAME-LOG-FILE.
+
+           PERFORM UNTIL END-OF-TXN-IN
+               READ TXN-IN-FILE
+                   AT END SET END-OF-TXN-IN TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-TXN-COUNT
+                       IF WS-TXN-COUNT > WS-RESUME-COUNT
+                           PERFORM RESOLVE-TXN
+                           PERFORM SAVE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE TXN-IN-FILE.
+           CLOSE TXN-OUT-FILE.
+           CLOSE GAME-LOG-FILE.
+           PERFORM CLEAR-CHECKPOINT.
+           STOP RUN.
+
+       RESOLVE-TXN.
+           MOVE TXN-BADGE OF TXN-IN-RECORD TO BADGE-NUM.
+           MOVE TXN-PLAYER OF TXN-IN-RECORD TO PLAYER.
+           MOVE SPACES TO PC.
+           MOVE 0 TO WS-REJECT-COUNT.
+           MOVE 0 TO SEED-VALUE.
+
+           IF PLAYER = "Paper"
+               MOVE "Papper" TO PLAYER
+           END-IF.
+
+           IF PLAYER = CHOICE(1) OR PLAYER = CHOICE(2)
+               OR PLAYER = CHOICE(3)
+               PERFORM RESOLVE-VALID-TXN
+           ELSE
+               MOVE 1 TO WS-REJECT-COUNT
+               MOVE "Invalid Input" TO RESULTADO
+           END-IF.
+
+           PERFORM SET-OUTCOME-CODES.
+           PERFORM NORMALIZE-CHOICE-TEXT.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           MOVE WS-CURRENT-DATE(1:14) TO WS-TIMESTAMP.
+
+           MOVE SPACES TO GAME-LOG-RECORD.
+           MOVE WS-TIMESTAMP TO LOG-TIMESTAMP.
+           MOVE BADGE-NUM TO LOG-BADGE.
+           MOVE WS-PLAYER-OUT TO LOG-PLAYER.
+           MOVE WS-PC-OUT TO LOG-PC.
+           MOVE RESULTADO TO LOG-RESULTADO.
+           MOVE WS-REJECT-COUNT TO LOG-REJECTS.
+           MOVE SEED-VALUE TO LOG-SEED.
+           MOVE OC-PLAYER-CHOICE-CODE TO LOG-PLAYER-CODE.
+           MOVE OC-PC-CHOICE-CODE TO LOG-PC-CODE.
+           MOVE OC-RESULT-CODE TO LOG-RESULT-CODE.
+           MOVE ODDS-ROCK-PCT TO LOG-ODDS-ROCK.
+           MOVE ODDS-SCI-PCT TO LOG-ODDS-SCI.
+           MOVE ODDS-PAP-PCT TO LOG-ODDS-PAP.
+           MOVE "S" TO LOG-REC-TYPE.
+           WRITE GAME-LOG-RECORD.
+
+           MOVE SPACES TO TXN-OUT-RECORD.
+           MOVE WS-TIMESTAMP TO TXN-TIMESTAMP.
+           MOVE BADGE-NUM TO TXN-BADGE OF TXN-OUT-RECORD.
+           MOVE WS-PLAYER-OUT TO TXN-PLAYER OF TXN-OUT-RECORD.
+           MOVE WS-PC-OUT TO TXN-PC.
+           MOVE RESULTADO TO TXN-RESULTADO.
+           MOVE WS-REJECT-COUNT TO TXN-REJECTS.
+           MOVE SEED-VALUE TO TXN-SEED.
+           MOVE OC-PLAYER-CHOICE-CODE TO TXN-PLAYER-CODE.
+           MOVE OC-PC-CHOICE-CODE TO TXN-PC-CODE.
+           MOVE OC-RESULT-CODE TO TXN-RESULT-CODE.
+           MOVE ODDS-ROCK-PCT TO TXN-ODDS-ROCK.
+           MOVE ODDS-SCI-PCT TO TXN-ODDS-SCI.
+           MOVE ODDS-PAP-PCT TO TXN-ODDS-PAP.
+           MOVE "S" TO TXN-REC-TYPE.
+           WRITE TXN-OUT-RECORD.
+
+           IF WS-REJECT-COUNT = 0
+               PERFORM UPDATE-PLAYER-MASTER
+           END-IF.
+
+       RESOLVE-VALID-TXN.
+      *> WS-TIME-NOW(5:4) alone repeats for every transaction that
+      *> lands in the same clock tick, which a back-to-back batch loop
+      *> does routinely - mix in WS-TXN-COUNT (unique per transaction
+      *> in this run) so consecutive transactions don't collide onto
+      *> the same seed, and therefore the same PC pick.
+           IF TXN-SEED-OVERRIDE
+               MOVE TXN-SEED-IN OF TXN-IN-RECORD TO SEED-VALUE
+           ELSE
+               ACCEPT WS-TIME-NOW FROM TIME
+               MOVE WS-TIME-NOW(5:4) TO WS-TIME-FRAC
+               COMPUTE SEED-VALUE =
+                   FUNCTION MOD(WS-TIME-FRAC + WS-TXN-COUNT, 100000)
+           END-IF.
+
+           COMPUTE RAND-NUM = FUNCTION RANDOM (SEED-VALUE) * 100.
+           EVALUATE TRUE
+               WHEN RAND-NUM < ODDS-ROCK-PCT
+                   MOVE 1 TO CHOICE-INDEX
+               WHEN RAND-NUM < ODDS-ROCK-PCT + ODDS-SCI-PCT
+                   MOVE 2 TO CHOICE-INDEX
+               WHEN OTHER
+                   MOVE 3 TO CHOICE-INDEX
+           END-EVALUATE.
+           MOVE CHOICE(CHOICE-INDEX) TO PC.
+
+           MOVE "You lost " TO RESULTADO.
+
+           IF PLAYER = PC
+               MOVE "Draw!" TO RESULTADO
+           END-IF.
+
+           IF PLAYER = "Rock" AND PC = "Scissors"
+               MOVE "You Won \o/" TO RESULTADO
+           END-IF.
+
+           IF PLAYER = "Scissors" AND PC = "Papper"
+               MOVE "Won \o/" TO RESULTADO
+           END-IF.
+
+           IF PLAYER = "Papper" AND PC = "Rock"
+               MOVE "Won \o/" TO RESULTADO
+           END-IF.
+
+       UPDATE-PLAYER-MASTER.
+           OPEN I-O PLAYER-MASTER-FILE.
+           IF WS-PM-STATUS = "35"
+               OPEN OUTPUT PLAYER-MASTER-FILE
+               CLOSE PLAYER-MASTER-FILE
+               OPEN I-O PLAYER-MASTER-FILE
+           END-IF.
+
+           PERFORM FIND-PM-SLOT.
+
+           IF NOT PM-SLOT-FOUND
+               DISPLAY "WARNING: PLAYER-MASTER table is full ("
+                       WS-PM-TABLE-SIZE " slots) - badge " BADGE-NUM
+                       " cannot be recorded"
+           ELSE
+               EVALUATE TRUE
+                   WHEN RESULTADO = "Draw!"
+                       ADD 1 TO PM-DRAWS
+                   WHEN RESULTADO(1:8) = "You lost"
+                       ADD 1 TO PM-LOSSES
+                   WHEN OTHER
+                       ADD 1 TO PM-WINS
+               END-EVALUATE
+               MOVE WS-TIMESTAMP(1:8) TO PM-LAST-PLAYED
+
+               IF WS-PM-STATUS = "23"
+                   WRITE PLAYER-MASTER-RECORD
+               ELSE
+                   REWRITE PLAYER-MASTER-RECORD
+               END-IF
+           END-IF.
+
+           CLOSE PLAYER-MASTER-FILE.
+
+      *> Hashes BADGE-NUM down to a slot within WS-PM-TABLE-SIZE and
+      *> probes linearly on collision, so PLAYERM.DAT stays bounded to
+      *> WS-PM-TABLE-SIZE records no matter how large a real badge
+      *> number is - keying PM-REL-KEY directly off the badge meant a
+      *> single badge near the PIC 9(6) ceiling could zero-fill tens
+      *> of megabytes of unused relative slots under it. On return,
+      *> either PM-SLOT-FOUND is set and PLAYER-MASTER-RECORD holds
+      *> the existing row for BADGE-NUM (or a freshly INITIALIZEd one
+      *> if this is its first game), or the table is full (extremely
+      *> unlikely at this size) and the caller skips the update.
+       FIND-PM-SLOT.
+           COMPUTE WS-PM-SLOT =
+               FUNCTION MOD(BADGE-NUM, WS-PM-TABLE-SIZE) + 1.
+           MOVE "N" TO WS-PM-FOUND.
+           MOVE 0 TO WS-PM-PROBE-COUNT.
+           PERFORM UNTIL PM-SLOT-FOUND
+                      OR WS-PM-PROBE-COUNT >= WS-PM-TABLE-SIZE
+               MOVE WS-PM-SLOT TO PM-REL-KEY
+               READ PLAYER-MASTER-FILE
+                   INVALID KEY
+                       INITIALIZE PLAYER-MASTER-RECORD
+                       MOVE BADGE-NUM TO PM-BADGE
+                       SET PM-SLOT-FOUND TO TRUE
+                   NOT INVALID KEY
+                       IF PM-BADGE = BADGE-NUM
+                           SET PM-SLOT-FOUND TO TRUE
+                       ELSE
+                           ADD 1 TO WS-PM-SLOT
+                           IF WS-PM-SLOT > WS-PM-TABLE-SIZE
+                               MOVE 1 TO WS-PM-SLOT
+                           END-IF
+                           ADD 1 TO WS-PM-PROBE-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       LOAD-ODDS.
+           MOVE 33 TO ODDS-ROCK-PCT.
+           MOVE 33 TO ODDS-SCI-PCT.
+           MOVE 34 TO ODDS-PAP-PCT.
+
+           OPEN INPUT ODDS-FILE.
+           IF WS-ODDS-STATUS = "00"
+               READ ODDS-FILE
+                   AT END CONTINUE
+               END-READ
+               CLOSE ODDS-FILE
+               IF ODDS-ROCK-PCT + ODDS-SCI-PCT + ODDS-PAP-PCT NOT = 100
+                   MOVE 33 TO ODDS-ROCK-PCT
+                   MOVE 33 TO ODDS-SCI-PCT
+                   MOVE 34 TO ODDS-PAP-PCT
+               END-IF
+           END-IF.
+
+       SET-OUTCOME-CODES.
+           MOVE 0 TO OC-PLAYER-CHOICE-CODE.
+           MOVE 0 TO OC-PC-CHOICE-CODE.
+
+           IF WS-REJECT-COUNT = 0
+               MOVE CHOICE-INDEX TO OC-PC-CHOICE-CODE
+               PERFORM VARYING WS-CHOICE-IDX FROM 1 BY 1
+                       UNTIL WS-CHOICE-IDX > 3
+                   IF PLAYER = CHOICE(WS-CHOICE-IDX)
+                       MOVE WS-CHOICE-IDX TO OC-PLAYER-CHOICE-CODE
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN WS-REJECT-COUNT NOT = 0
+                   MOVE 9 TO OC-RESULT-CODE
+               WHEN RESULTADO = "Draw!"
+                   MOVE 3 TO OC-RESULT-CODE
+               WHEN RESULTADO(1:8) = "You lost"
+                   MOVE 2 TO OC-RESULT-CODE
+               WHEN OTHER
+                   MOVE 1 TO OC-RESULT-CODE
+           END-EVALUATE.
+
+       LOAD-CHECKPOINT.
+           MOVE 0 TO WS-RESUME-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+               END-READ
+               MOVE CKPT-TXN-COUNT TO WS-RESUME-COUNT
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+       SAVE-CHECKPOINT.
+           MOVE WS-TXN-COUNT TO CKPT-TXN-COUNT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           MOVE 0 TO CKPT-TXN-COUNT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       NORMALIZE-CHOICE-TEXT.
+           MOVE PLAYER TO WS-PLAYER-OUT.
+           IF WS-PLAYER-OUT = "Papper"
+               MOVE "Paper" TO WS-PLAYER-OUT
+           END-IF.
+           MOVE PC TO WS-PC-OUT.
+           IF WS-PC-OUT = "Papper"
+               MOVE "Paper" TO WS-PC-OUT
+           END-IF.
