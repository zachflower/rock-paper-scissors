@@ -1,48 +1,438 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. JOKENPO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL GAME-LOG-FILE ASSIGN TO "GAMELOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PLAYER-MASTER-FILE ASSIGN TO "PLAYERM.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS PM-REL-KEY
+               FILE STATUS IS WS-PM-STATUS.
+           SELECT OPTIONAL ODDS-FILE ASSIGN TO "ODDS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ODDS-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  GAME-LOG-FILE.
+       01 GAME-LOG-RECORD.
+           COPY GAMELOGR.
+       FD  PLAYER-MASTER-FILE.
+       01 PLAYER-MASTER-RECORD.
+           COPY PLAYERMR.
+       FD  ODDS-FILE.
+       01 ODDS-RECORD.
+           COPY ODDSREC.
        WORKING-STORAGE SECTION.
+           01 WS-PM-STATUS PIC XX.
+           01 WS-ODDS-STATUS PIC XX.
+           01 PM-REL-KEY PIC 9(6).
+      *> PLAYER-MASTER-FILE is keyed by this hashed/probed slot, not
+      *> by the raw badge number - see FIND-PM-SLOT. WS-PM-TABLE-SIZE
+      *> bounds PLAYERM.DAT to a fixed size regardless of how large or
+      *> sparse real badge numbers are (GnuCOBOL zero-fills every
+      *> relative slot up to the highest one ever written, so keying
+      *> directly off the badge made the file size track the badge
+      *> value instead of the number of distinct badges played).
+           01 WS-PM-TABLE-SIZE PIC 9(6) VALUE 99991.
+           01 WS-PM-SLOT PIC 9(6).
+           01 WS-PM-PROBE-COUNT PIC 9(6).
+           01 WS-PM-FOUND PIC X VALUE "N".
+               88 PM-SLOT-FOUND VALUE "Y".
+           01 BADGE-NUM PIC 9(6).
            01 RAND-NUM PIC 9(2).
            01 PLAYER PIC A(10).
            01 PC PIC A(10).
            01 ROCK PIC A(8) VALUE "Rock".
            01 SCISSORS PIC A(8) VALUE "Scissors".
            01 PAPPER PIC A(8) VALUE "Papper".
-           01 BLAH PIC 99.
            01 CHOICE-INDEX PIC 9.
            01 CHOICES.
                05 CHOICE PIC A(8) OCCURS 3 TIMES.
-           01 CURRENT-TIME.
-                  05 T-MS PIC 999.
+           01 WS-TIME-NOW PIC 9(8).
+           01 WS-TIME-FRAC PIC 9(4).
+           01 WS-ROUND-COUNT PIC 9(8) VALUE 0.
+           01 SEED-VALUE PIC 9(5).
+           01 WS-SEED-MODE PIC X VALUE "N".
+               88 SEED-OVERRIDE VALUE "Y".
            01 RESULTADO PIC A(20) VALUE "You lost ".
-           
+           01 WS-CURRENT-DATE PIC X(21).
+           01 WS-TIMESTAMP PIC X(14).
+           01 WS-MODE PIC X VALUE "S".
+               88 TOURNAMENT-MODE VALUE "T".
+           01 WS-BEST-OF PIC 9 VALUE 1.
+           01 WS-ROUNDS-NEEDED PIC 9.
+           01 WS-PLAYER-WINS PIC 9 VALUE 0.
+           01 WS-PC-WINS PIC 9 VALUE 0.
+           01 WS-FINAL-RESULT PIC A(20).
+           01 WS-VALID-INPUT PIC X VALUE "N".
+               88 VALID-CHOICE VALUE "Y".
+           01 WS-REJECT-COUNT PIC 9(2) VALUE 0.
+           01 WS-MAX-REJECTS PIC 9(2) VALUE 10.
+           01 OUTCOME-CODES.
+               COPY OUTCOME.
+           01 WS-CHOICE-IDX PIC 9.
+           01 WS-PLAYER-OUT PIC A(10).
+           01 WS-PC-OUT PIC A(10).
+           01 WS-SCORE-TEXT PIC A(10).
+
        PROCEDURE DIVISION.
+       MAIN-LOGIC.
            MOVE ROCK TO CHOICE(1).
            MOVE SCISSORS TO CHOICE(2).
            MOVE PAPPER TO CHOICE(3).
-           DISPLAY "Rock, papper, scissors?".
-           ACCEPT PLAYER.
-           
-           COMPUTE RAND-NUM = FUNCTION RANDOM (T-MS) * 100.
-           DIVIDE RAND-NUM BY 3 GIVING BLAH REMAINDER CHOICE-INDEX.
-           MOVE CHOICE(CHOICE-INDEX + 1) TO PC.
-           
-           IF PLAYER = PC
-               MOVE "Draw!" TO RESULTADO
-           END-IF.
-           
-           IF PLAYER = "Rock" AND PC = "Scissors"
-               MOVE "You Won \o/" TO RESULTADO
-           END-IF.
-           
-           IF PLAYER = "Scissors" AND PC = "Papper"
-               MOVE "Won \o/" TO RESULTADO
-           END-IF.
-           
-           IF PLAYER = "Papper" AND PC = "Rock"
-               MOVE "Won \o/" TO RESULTADO
-           END-IF.
-           
-           DISPLAY RESULTADO.
+           PERFORM LOAD-ODDS.
+           DISPLAY "Badge number?".
+           ACCEPT BADGE-NUM.
+           DISPLAY "Single game or tournament? (S/T)".
+           ACCEPT WS-MODE.
+
+           IF TOURNAMENT-MODE
+      *> Seed replay is single-game only: a tournament has one seed
+      *> per round (see PLAY-ROUND), so a single ACCEPTed seed here
+      *> could never reproduce more than round 1.
+               DISPLAY "Best of 3 or 5?"
+               ACCEPT WS-BEST-OF
+               IF WS-BEST-OF NOT = 3 AND WS-BEST-OF NOT = 5
+                   MOVE 3 TO WS-BEST-OF
+               END-IF
+               COMPUTE WS-ROUNDS-NEEDED = (WS-BEST-OF / 2) + 1
+      *> OC-RESULT-CODE = 9 means PLAY-ROUND gave up on the round
+      *> (too many invalid responses, or an exhausted input stream -
+      *> see PLAY-ROUND) - neither score can advance on a rejected
+      *> round, so without this the PERFORM UNTIL below would never
+      *> see its exit condition and spin forever re-calling PLAY-ROUND.
+               PERFORM UNTIL WS-PLAYER-WINS >= WS-ROUNDS-NEEDED
+                          OR WS-PC-WINS >= WS-ROUNDS-NEEDED
+                          OR OC-RESULT-CODE = 9
+                   PERFORM PLAY-ROUND
+                   DISPLAY "Round result: " RESULTADO
+                   DISPLAY "Score - you: " WS-PLAYER-WINS
+                           " computer: " WS-PC-WINS
+               END-PERFORM
+               IF OC-RESULT-CODE = 9
+                   MOVE "Tournament Abandoned" TO WS-FINAL-RESULT
+                   DISPLAY WS-FINAL-RESULT
+               ELSE
+                   IF WS-PLAYER-WINS > WS-PC-WINS
+                       MOVE "Tournament Won \o/" TO WS-FINAL-RESULT
+                   ELSE
+                       MOVE "Tournament Lost" TO WS-FINAL-RESULT
+                   END-IF
+                   DISPLAY WS-FINAL-RESULT
+                   PERFORM LOG-TOURNAMENT-RESULT
+               END-IF
+           ELSE
+               DISPLAY "Replay with a known seed? (Y/N)"
+               ACCEPT WS-SEED-MODE
+               IF SEED-OVERRIDE
+                   DISPLAY "Enter seed (from the GAME-LOG entry):"
+                   ACCEPT SEED-VALUE
+               END-IF
+               PERFORM PLAY-ROUND
+               DISPLAY RESULTADO
+           END-IF.
        STOP RUN.
-       
\ No newline at end of file
+
+       PLAY-ROUND.
+           ADD 1 TO WS-ROUND-COUNT.
+           MOVE 0 TO WS-REJECT-COUNT.
+           MOVE "N" TO WS-VALID-INPUT.
+      *> WS-MAX-REJECTS caps the retry loop so a bad interactive
+      *> answer - or an exhausted/piped input stream, which ACCEPT
+      *> just keeps handing back unchanged once there's nothing left
+      *> to read - can't spin this forever. Falling through still
+      *> unanswered is handled below as an abandoned round instead of
+      *> looping.
+           PERFORM UNTIL VALID-CHOICE
+                      OR WS-REJECT-COUNT >= WS-MAX-REJECTS
+               DISPLAY "Rock, Paper, Scissors?"
+               ACCEPT PLAYER
+               IF PLAYER = "Paper"
+                   MOVE "Papper" TO PLAYER
+               END-IF
+               IF PLAYER = CHOICE(1) OR PLAYER = CHOICE(2)
+                   OR PLAYER = CHOICE(3)
+                   SET VALID-CHOICE TO TRUE
+               ELSE
+                   ADD 1 TO WS-REJECT-COUNT
+                   DISPLAY "Invalid choice. Use Rock/Scissors/Paper"
+               END-IF
+           END-PERFORM.
+
+           IF NOT VALID-CHOICE
+               DISPLAY "Too many invalid responses - abandoning round."
+               MOVE "Invalid Input" TO RESULTADO
+               MOVE SPACES TO PC
+               MOVE 0 TO SEED-VALUE
+           ELSE
+               IF NOT SEED-OVERRIDE
+                   ACCEPT WS-TIME-NOW FROM TIME
+                   MOVE WS-TIME-NOW(5:4) TO WS-TIME-FRAC
+      *> WS-TIME-NOW(5:4) alone repeats for every round that lands in
+      *> the same clock tick, which a tournament fed back-to-back
+      *> (req003) does routinely - mix in WS-ROUND-COUNT (unique per
+      *> round in this run, the same way jokebat.cbl's RESOLVE-VALID-TXN
+      *> mixes in WS-TXN-COUNT) so consecutive rounds don't collide
+      *> onto the same seed, and therefore the same PC pick.
+                   COMPUTE SEED-VALUE =
+                       FUNCTION MOD(WS-TIME-FRAC + WS-ROUND-COUNT,
+                           100000)
+               END-IF
+
+               COMPUTE RAND-NUM = FUNCTION RANDOM (SEED-VALUE) * 100
+               EVALUATE TRUE
+                   WHEN RAND-NUM < ODDS-ROCK-PCT
+                       MOVE 1 TO CHOICE-INDEX
+                   WHEN RAND-NUM < ODDS-ROCK-PCT + ODDS-SCI-PCT
+                       MOVE 2 TO CHOICE-INDEX
+                   WHEN OTHER
+                       MOVE 3 TO CHOICE-INDEX
+               END-EVALUATE
+               MOVE CHOICE(CHOICE-INDEX) TO PC
+
+               MOVE "You lost " TO RESULTADO
+
+               IF PLAYER = PC
+                   MOVE "Draw!" TO RESULTADO
+               END-IF
+
+               IF PLAYER = "Rock" AND PC = "Scissors"
+                   MOVE "You Won \o/" TO RESULTADO
+               END-IF
+
+               IF PLAYER = "Scissors" AND PC = "Papper"
+                   MOVE "Won \o/" TO RESULTADO
+               END-IF
+
+               IF PLAYER = "Papper" AND PC = "Rock"
+                   MOVE "Won \o/" TO RESULTADO
+               END-IF
+           END-IF.
+
+           PERFORM SET-OUTCOME-CODES.
+           PERFORM NORMALIZE-CHOICE-TEXT.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           MOVE WS-CURRENT-DATE(1:14) TO WS-TIMESTAMP.
+
+           MOVE SPACES TO GAME-LOG-RECORD.
+           MOVE WS-TIMESTAMP TO LOG-TIMESTAMP.
+           MOVE BADGE-NUM TO LOG-BADGE.
+           MOVE WS-PLAYER-OUT TO LOG-PLAYER.
+           MOVE WS-PC-OUT TO LOG-PC.
+           MOVE RESULTADO TO LOG-RESULTADO.
+           MOVE WS-REJECT-COUNT TO LOG-REJECTS.
+           MOVE SEED-VALUE TO LOG-SEED.
+           MOVE OC-PLAYER-CHOICE-CODE TO LOG-PLAYER-CODE.
+           MOVE OC-PC-CHOICE-CODE TO LOG-PC-CODE.
+           MOVE OC-RESULT-CODE TO LOG-RESULT-CODE.
+           MOVE ODDS-ROCK-PCT TO LOG-ODDS-ROCK.
+           MOVE ODDS-SCI-PCT TO LOG-ODDS-SCI.
+           MOVE ODDS-PAP-PCT TO LOG-ODDS-PAP.
+           IF TOURNAMENT-MODE
+               MOVE "R" TO LOG-REC-TYPE
+           ELSE
+               MOVE "S" TO LOG-REC-TYPE
+           END-IF.
+
+           OPEN EXTEND GAME-LOG-FILE.
+           WRITE GAME-LOG-RECORD.
+           CLOSE GAME-LOG-FILE.
+
+      *> Tournament rounds are not individually scored into
+      *> PLAYER-MASTER - only the tournament's final result is
+      *> (see LOG-TOURNAMENT-RESULT), so a best-of-5 tie-break
+      *> doesn't inflate a badge's W/L counts by up to 5. An
+      *> abandoned round (OC-RESULT-CODE = 9) is never scored either -
+      *> there is no PC pick to judge it against.
+           IF NOT TOURNAMENT-MODE AND OC-RESULT-CODE NOT = 9
+               PERFORM UPDATE-PLAYER-MASTER
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN OC-RESULT-CODE = 9
+                   CONTINUE
+               WHEN RESULTADO = "Draw!"
+                   CONTINUE
+               WHEN RESULTADO(1:8) = "You lost"
+                   ADD 1 TO WS-PC-WINS
+               WHEN OTHER
+                   ADD 1 TO WS-PLAYER-WINS
+           END-EVALUATE.
+
+       UPDATE-PLAYER-MASTER.
+           OPEN I-O PLAYER-MASTER-FILE.
+           IF WS-PM-STATUS = "35"
+               OPEN OUTPUT PLAYER-MASTER-FILE
+               CLOSE PLAYER-MASTER-FILE
+               OPEN I-O PLAYER-MASTER-FILE
+           END-IF.
+
+           PERFORM FIND-PM-SLOT.
+
+           IF NOT PM-SLOT-FOUND
+               DISPLAY "WARNING: PLAYER-MASTER table is full ("
+                       WS-PM-TABLE-SIZE " slots) - badge " BADGE-NUM
+                       " cannot be recorded"
+           ELSE
+      *> Classify off OC-RESULT-CODE (set by SET-OUTCOME-CODES for a
+      *> single round, or by LOG-TOURNAMENT-RESULT for a tournament)
+      *> rather than re-deriving from RESULTADO text, since the
+      *> tournament's "Tournament Won/Lost" wording doesn't match the
+      *> per-round wording this EVALUATE used to key on.
+               EVALUATE OC-RESULT-CODE
+                   WHEN 3
+                       ADD 1 TO PM-DRAWS
+                   WHEN 2
+                       ADD 1 TO PM-LOSSES
+                   WHEN OTHER
+                       ADD 1 TO PM-WINS
+               END-EVALUATE
+               MOVE WS-TIMESTAMP(1:8) TO PM-LAST-PLAYED
+
+               IF WS-PM-STATUS = "23"
+                   WRITE PLAYER-MASTER-RECORD
+               ELSE
+                   REWRITE PLAYER-MASTER-RECORD
+               END-IF
+           END-IF.
+
+           CLOSE PLAYER-MASTER-FILE.
+
+      *> Hashes BADGE-NUM down to a slot within WS-PM-TABLE-SIZE and
+      *> probes linearly on collision, so PLAYERM.DAT stays bounded to
+      *> WS-PM-TABLE-SIZE records no matter how large a real badge
+      *> number is - keying PM-REL-KEY directly off the badge meant a
+      *> single badge near the PIC 9(6) ceiling could zero-fill tens
+      *> of megabytes of unused relative slots under it. On return,
+      *> either PM-SLOT-FOUND is set and PLAYER-MASTER-RECORD holds
+      *> the existing row for BADGE-NUM (or a freshly INITIALIZEd one
+      *> if this is its first game), or the table is full (extremely
+      *> unlikely at this size) and the caller skips the update.
+       FIND-PM-SLOT.
+           COMPUTE WS-PM-SLOT =
+               FUNCTION MOD(BADGE-NUM, WS-PM-TABLE-SIZE) + 1.
+           MOVE "N" TO WS-PM-FOUND.
+           MOVE 0 TO WS-PM-PROBE-COUNT.
+           PERFORM UNTIL PM-SLOT-FOUND
+                      OR WS-PM-PROBE-COUNT >= WS-PM-TABLE-SIZE
+               MOVE WS-PM-SLOT TO PM-REL-KEY
+               READ PLAYER-MASTER-FILE
+                   INVALID KEY
+                       INITIALIZE PLAYER-MASTER-RECORD
+                       MOVE BADGE-NUM TO PM-BADGE
+                       SET PM-SLOT-FOUND TO TRUE
+                   NOT INVALID KEY
+                       IF PM-BADGE = BADGE-NUM
+                           SET PM-SLOT-FOUND TO TRUE
+                       ELSE
+                           ADD 1 TO WS-PM-SLOT
+                           IF WS-PM-SLOT > WS-PM-TABLE-SIZE
+                               MOVE 1 TO WS-PM-SLOT
+                           END-IF
+                           ADD 1 TO WS-PM-PROBE-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      *> One GAME-LOG record and one PLAYER-MASTER update for the
+      *> whole tournament, so a disputed best-of-N call has a
+      *> decisive record to check (the individual rounds are still
+      *> logged by PLAY-ROUND, but no longer scored into
+      *> PLAYER-MASTER). LOG-PLAYER/LOG-PC/LOG-SEED/reject and choice
+      *> codes are not meaningful for a multi-round summary and are
+      *> left at their N/A values.
+       LOG-TOURNAMENT-RESULT.
+           IF WS-PLAYER-WINS > WS-PC-WINS
+               MOVE 1 TO OC-RESULT-CODE
+           ELSE
+               MOVE 2 TO OC-RESULT-CODE
+           END-IF.
+           MOVE 0 TO OC-PLAYER-CHOICE-CODE.
+           MOVE 0 TO OC-PC-CHOICE-CODE.
+
+           MOVE SPACES TO WS-SCORE-TEXT.
+           STRING WS-PLAYER-WINS DELIMITED SIZE
+                  "-" DELIMITED SIZE
+                  WS-PC-WINS DELIMITED SIZE
+               INTO WS-SCORE-TEXT.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           MOVE WS-CURRENT-DATE(1:14) TO WS-TIMESTAMP.
+
+           MOVE SPACES TO GAME-LOG-RECORD.
+           MOVE WS-TIMESTAMP TO LOG-TIMESTAMP.
+           MOVE BADGE-NUM TO LOG-BADGE.
+           MOVE "TOURNAMENT" TO LOG-PLAYER.
+           MOVE WS-SCORE-TEXT TO LOG-PC.
+           MOVE WS-FINAL-RESULT TO LOG-RESULTADO.
+           MOVE 0 TO LOG-REJECTS.
+           MOVE 0 TO LOG-SEED.
+           MOVE OC-PLAYER-CHOICE-CODE TO LOG-PLAYER-CODE.
+           MOVE OC-PC-CHOICE-CODE TO LOG-PC-CODE.
+           MOVE OC-RESULT-CODE TO LOG-RESULT-CODE.
+           MOVE ODDS-ROCK-PCT TO LOG-ODDS-ROCK.
+           MOVE ODDS-SCI-PCT TO LOG-ODDS-SCI.
+           MOVE ODDS-PAP-PCT TO LOG-ODDS-PAP.
+           MOVE "F" TO LOG-REC-TYPE.
+
+           OPEN EXTEND GAME-LOG-FILE.
+           WRITE GAME-LOG-RECORD.
+           CLOSE GAME-LOG-FILE.
+
+           PERFORM UPDATE-PLAYER-MASTER.
+
+       LOAD-ODDS.
+           MOVE 33 TO ODDS-ROCK-PCT.
+           MOVE 33 TO ODDS-SCI-PCT.
+           MOVE 34 TO ODDS-PAP-PCT.
+
+           OPEN INPUT ODDS-FILE.
+           IF WS-ODDS-STATUS = "00"
+               READ ODDS-FILE
+                   AT END CONTINUE
+               END-READ
+               CLOSE ODDS-FILE
+               IF ODDS-ROCK-PCT + ODDS-SCI-PCT + ODDS-PAP-PCT NOT = 100
+                   MOVE 33 TO ODDS-ROCK-PCT
+                   MOVE 33 TO ODDS-SCI-PCT
+                   MOVE 34 TO ODDS-PAP-PCT
+               END-IF
+           END-IF.
+
+       SET-OUTCOME-CODES.
+           MOVE 0 TO OC-PLAYER-CHOICE-CODE.
+           MOVE 0 TO OC-PC-CHOICE-CODE.
+
+           IF VALID-CHOICE
+               MOVE CHOICE-INDEX TO OC-PC-CHOICE-CODE
+               PERFORM VARYING WS-CHOICE-IDX FROM 1 BY 1
+                       UNTIL WS-CHOICE-IDX > 3
+                   IF PLAYER = CHOICE(WS-CHOICE-IDX)
+                       MOVE WS-CHOICE-IDX TO OC-PLAYER-CHOICE-CODE
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN NOT VALID-CHOICE
+                   MOVE 9 TO OC-RESULT-CODE
+               WHEN RESULTADO = "Draw!"
+                   MOVE 3 TO OC-RESULT-CODE
+               WHEN RESULTADO(1:8) = "You lost"
+                   MOVE 2 TO OC-RESULT-CODE
+               WHEN OTHER
+                   MOVE 1 TO OC-RESULT-CODE
+           END-EVALUATE.
+
+       NORMALIZE-CHOICE-TEXT.
+           MOVE PLAYER TO WS-PLAYER-OUT.
+           IF WS-PLAYER-OUT = "Papper"
+               MOVE "Paper" TO WS-PLAYER-OUT
+           END-IF.
+           MOVE PC TO WS-PC-OUT.
+           IF WS-PC-OUT = "Papper"
+               MOVE "Paper" TO WS-PC-OUT
+           END-IF.
