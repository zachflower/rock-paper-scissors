@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOKERPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL GAME-LOG-FILE ASSIGN TO "GAMELOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GAME-LOG-FILE.
+       01 GAME-LOG-RECORD.
+           COPY GAMELOGR.
+       WORKING-STORAGE SECTION.
+           01 WS-EOF PIC X VALUE "N".
+               88 END-OF-GAME-LOG VALUE "Y".
+           01 WS-CURRENT-DATE PIC X(21).
+           01 WS-TODAY PIC X(8).
+           01 WS-TOTAL-GAMES PIC 9(6) VALUE 0.
+           01 WS-TOTAL-WINS PIC 9(6) VALUE 0.
+           01 WS-TOTAL-LOSSES PIC 9(6) VALUE 0.
+           01 WS-TOTAL-DRAWS PIC 9(6) VALUE 0.
+           01 WS-TOTAL-REJECTS PIC 9(6) VALUE 0.
+           01 EMP-COUNT PIC 9(4) VALUE 0.
+           01 EMP-TABLE.
+               05 EMP-ENTRY OCCURS 200 TIMES INDEXED BY EMP-IDX.
+                   10 EMP-BADGE PIC X(6).
+                   10 EMP-WINS PIC 9(4).
+                   10 EMP-LOSSES PIC 9(4).
+                   10 EMP-DRAWS PIC 9(4).
+                   10 EMP-REJECTS PIC 9(4).
+           01 WS-FOUND-IDX PIC 9(4).
+           01 WS-TABLE-FULL PIC X VALUE "N".
+               88 EMP-TABLE-FULL VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           MOVE WS-CURRENT-DATE(1:8) TO WS-TODAY.
+
+           OPEN INPUT GAME-LOG-FILE.
+           PERFORM UNTIL END-OF-GAME-LOG
+               READ GAME-LOG-FILE
+                   AT END SET END-OF-GAME-LOG TO TRUE
+                   NOT AT END PERFORM TALLY-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE GAME-LOG-FILE.
+
+           PERFORM PRINT-REPORT.
+           STOP RUN.
+
+      *> Classify off LOG-RESULT-CODE (1=win 2=loss 3=draw
+      *> 9=rejected input) rather than re-deriving from LOG-RESULTADO
+      *> text: JOKEBAT skips PLAYER-MASTER updates for rejects, and a
+      *> tournament summary record's "Tournament Won/Lost" wording
+      *> doesn't match the per-round wording this used to key on.
+      *> Rejects get their own bucket, excluded from win/loss/draw
+      *> and from the games total.
+      *>
+      *> LOG-REC-TYPE = "R" (one round of a tournament) is skipped
+      *> entirely here: PLAYER-MASTER never scores those rounds either
+      *> (see rps.cbl UPDATE-PLAYER-MASTER), only the tournament's one
+      *> "F" summary record decides the tie-break. Counting both would
+      *> inflate a tournament into several games. Records written
+      *> before LOG-REC-TYPE existed default to spaces, which is not
+      *> "R", so old GAME-LOG data keeps being counted as before.
+       TALLY-RECORD.
+           IF LOG-TIMESTAMP(1:8) = WS-TODAY AND LOG-REC-TYPE NOT = "R"
+               IF LOG-RESULT-CODE = 9
+                   ADD 1 TO WS-TOTAL-REJECTS
+               ELSE
+                   ADD 1 TO WS-TOTAL-GAMES
+                   EVALUATE LOG-RESULT-CODE
+                       WHEN 3
+                           ADD 1 TO WS-TOTAL-DRAWS
+                       WHEN 2
+                           ADD 1 TO WS-TOTAL-LOSSES
+                       WHEN OTHER
+                           ADD 1 TO WS-TOTAL-WINS
+                   END-EVALUATE
+               END-IF
+
+               PERFORM FIND-OR-ADD-EMPLOYEE
+               IF WS-FOUND-IDX NOT = 0
+                   EVALUATE LOG-RESULT-CODE
+                       WHEN 9
+                           ADD 1 TO EMP-REJECTS(WS-FOUND-IDX)
+                       WHEN 3
+                           ADD 1 TO EMP-DRAWS(WS-FOUND-IDX)
+                       WHEN 2
+                           ADD 1 TO EMP-LOSSES(WS-FOUND-IDX)
+                       WHEN OTHER
+                           ADD 1 TO EMP-WINS(WS-FOUND-IDX)
+                   END-EVALUATE
+               END-IF
+           END-IF.
+
+      *> WS-FOUND-IDX comes back 0 (and a warning is shown once) when
+      *> a day has more than 200 distinct badges - EMP-TABLE's fixed
+      *> OCCURS 200 has no room left. The caller skips per-employee
+      *> tallying for that badge rather than indexing past the table.
+       FIND-OR-ADD-EMPLOYEE.
+           SET WS-FOUND-IDX TO 0.
+           SET EMP-IDX TO 1.
+           PERFORM VARYING EMP-IDX FROM 1 BY 1
+                   UNTIL EMP-IDX > EMP-COUNT
+               IF EMP-BADGE(EMP-IDX) = LOG-BADGE
+                   MOVE EMP-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM.
+
+           IF WS-FOUND-IDX = 0
+               IF EMP-COUNT >= 200
+                   IF NOT EMP-TABLE-FULL
+                       DISPLAY "WARNING: more than 200 distinct badges "
+                               "in GAME-LOG - EMP-TABLE is full, "
+                               "remaining badges are excluded from "
+                               "the per-badge breakout"
+                       SET EMP-TABLE-FULL TO TRUE
+                   END-IF
+               ELSE
+                   ADD 1 TO EMP-COUNT
+                   MOVE EMP-COUNT TO WS-FOUND-IDX
+                   MOVE LOG-BADGE TO EMP-BADGE(WS-FOUND-IDX)
+                   MOVE 0 TO EMP-WINS(WS-FOUND-IDX)
+                   MOVE 0 TO EMP-LOSSES(WS-FOUND-IDX)
+                   MOVE 0 TO EMP-DRAWS(WS-FOUND-IDX)
+                   MOVE 0 TO EMP-REJECTS(WS-FOUND-IDX)
+               END-IF
+           END-IF.
+
+       PRINT-REPORT.
+           DISPLAY "=================================================".
+           DISPLAY "JOKENPO DAILY TALLY REPORT - " WS-TODAY.
+           DISPLAY "=================================================".
+           DISPLAY "Total games : " WS-TOTAL-GAMES.
+           DISPLAY "Total wins  : " WS-TOTAL-WINS.
+           DISPLAY "Total losses: " WS-TOTAL-LOSSES.
+           DISPLAY "Total draws : " WS-TOTAL-DRAWS.
+           DISPLAY "Total rejects: " WS-TOTAL-REJECTS.
+           DISPLAY "-------------------------------------------------".
+           DISPLAY "By badge:".
+           PERFORM VARYING EMP-IDX FROM 1 BY 1
+                   UNTIL EMP-IDX > EMP-COUNT
+               DISPLAY "  " EMP-BADGE(EMP-IDX)
+                       " W:" EMP-WINS(EMP-IDX)
+                       " L:" EMP-LOSSES(EMP-IDX)
+                       " D:" EMP-DRAWS(EMP-IDX)
+                       " R:" EMP-REJECTS(EMP-IDX)
+           END-PERFORM.
+           DISPLAY "=================================================".
